@@ -0,0 +1,54 @@
+       01  dynamoDB-batch-request-area.
+           05 batch-command PIC X(6).
+             88 batch-store-command value 'STORE'.
+             88 batch-remove-command value 'REMOVE'.
+           05 batch-aws-region PIC X(24).
+           05 batch-table-name PIC X(255).
+           05 batch-entry-count PIC 9(2).
+           05 batch-entry OCCURS 25 TIMES
+              INDEXED BY batch-entry-idx batch-src-idx batch-tgt-idx.
+             10 batch-key-type PIC X(2).
+               88 batch-binary-key-type value 'B'.
+               88 batch-string-key-type value 'S'.
+               88 batch-number-key-type value 'N'.
+               88 batch-boolean-key-type value 'BO'.
+               88 batch-string-set-key-type value 'SS'.
+               88 batch-binary-set-key-type value 'BS'.
+               88 batch-number-set-key-type value 'NS'.
+             10 batch-key-length PIC 9(5).
+             10 batch-key-value PIC X(400).
+             10 batch-sort-key-type PIC X(2).
+               88 batch-binary-sort-key-type value 'B'.
+               88 batch-string-sort-key-type value 'S'.
+               88 batch-number-sort-key-type value 'N'.
+               88 batch-boolean-sort-key-type value 'BO'.
+               88 batch-string-set-sort-key-type value 'SS'.
+               88 batch-binary-set-sort-key-type value 'BS'.
+               88 batch-number-set-sort-key-type value 'NS'.
+             10 batch-sort-key-length PIC 9(5).
+             10 batch-sort-key-value PIC X(400).
+             10 batch-record-type PIC X(2).
+               88 batch-binary-record-type value 'B'.
+               88 batch-string-record-type value 'S'.
+               88 batch-number-record-type value 'N'.
+               88 batch-boolean-record-type value 'BO'.
+               88 batch-string-set-record-type value 'SS'.
+               88 batch-binary-set-record-type value 'BS'.
+               88 batch-number-set-record-type value 'NS'.
+             10 batch-record-length PIC 9(5).
+             10 batch-record-value PIC X(2000).
+             10 batch-entry-return-code PIC X(2).
+               88 batch-entry-successful value '00'.
+               88 batch-entry-unprocessed value '99'.
+             10 batch-entry-error-message PIC X(200).
+           05 dynamoDB-batch-response-area.
+             10 batch-return-code PIC X(2).
+               88 batch-request-successful value '00'.
+               88 batch-request-throttled value 'TH'.
+               88 batch-request-failed value '99'.
+             10 batch-http-status PIC 9(3).
+             10 batch-aws-request-id PIC X(40).
+             10 batch-aws-error-message PIC X(200).
+             10 batch-unprocessed-count PIC 9(2).
+             10 batch-retry-count PIC 9(3).
+             10 batch-consumed-capacity-units PIC 9(5)V9(2).
