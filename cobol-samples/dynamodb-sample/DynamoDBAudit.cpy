@@ -0,0 +1,12 @@
+       01  dynamoDB-audit-record.
+           05 audit-job-name PIC X(8).
+           05 audit-date PIC 9(8).
+           05 audit-time PIC 9(8).
+           05 audit-phase PIC X(1).
+             88 audit-before-call value 'B'.
+             88 audit-after-call value 'A'.
+           05 audit-command PIC X(6).
+           05 audit-table-name PIC X(255).
+           05 audit-key-value PIC X(400).
+           05 audit-sort-key-value PIC X(400).
+           05 audit-return-code PIC X(2).
