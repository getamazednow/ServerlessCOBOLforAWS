@@ -0,0 +1,403 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DYNBATCH.
+000300 AUTHOR.        J HALVORSEN.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900* ----------------------------------------------------------------
+001000* 2026-08-09  JH  INITIAL VERSION - FANS A SEQUENTIAL LOAD FILE
+001100*                 OUT INTO BATCHED STORE/REMOVE CALLS AGAINST
+001200*                 THE DYNAMODB BRIDGE, 25 ITEMS PER CALL, SO
+001300*                 BULK LOADS FINISH INSIDE THE BATCH WINDOW.
+001400******************************************************************
+001500******************************************************************
+001600*  DYNBATCH READS A SEQUENTIAL LOAD FILE OF DYNAMODB STORE/
+001700*  REMOVE REQUESTS, ACCUMULATES THEM INTO DYNAMODB-BATCH-
+001800*  REQUEST-AREA UP TO THE 25-ITEM BATCHWRITEITEM LIMIT, AND
+001900*  CALLS THE DYNAMODB BRIDGE ONCE PER FULL (OR FINAL PARTIAL)
+002000*  BATCH INSTEAD OF ONCE PER INPUT RECORD.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT LOAD-FILE ASSIGN TO LOADIN
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT BATCH-LOG-FILE ASSIGN TO BATCHLOG
+003100         ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  LOAD-FILE
+003500     RECORDING MODE IS F.
+003600 01  LOAD-RECORD.
+003700     05 LOAD-COMMAND-CODE        PIC X(01).
+003800       88 LOAD-IS-STORE          VALUE 'S'.
+003900       88 LOAD-IS-REMOVE         VALUE 'R'.
+004000     05 LOAD-TABLE-NAME          PIC X(255).
+004100     05 LOAD-KEY-TYPE            PIC X(02).
+004200     05 LOAD-KEY-LENGTH          PIC 9(05).
+004300     05 LOAD-KEY-VALUE           PIC X(400).
+004400     05 LOAD-SORT-KEY-TYPE       PIC X(02).
+004500     05 LOAD-SORT-KEY-LENGTH     PIC 9(05).
+004600     05 LOAD-SORT-KEY-VALUE      PIC X(400).
+004700     05 LOAD-RECORD-TYPE         PIC X(02).
+004800     05 LOAD-RECORD-LENGTH       PIC 9(05).
+004900     05 LOAD-RECORD-VALUE        PIC X(2000).
+005000
+005100 FD  BATCH-LOG-FILE
+005200     RECORDING MODE IS F.
+005300 01  BATCH-LOG-RECORD            PIC X(132).
+005400
+005500 WORKING-STORAGE SECTION.
+005600 COPY DynamoDBBatchRQA.
+005700 COPY DynamoDBRQA.
+005800
+005900 77  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+006000     88 WS-END-OF-FILE                       VALUE 'Y'.
+006100 77  WS-RECORDS-READ             PIC 9(09) COMP VALUE ZERO.
+006200 77  WS-RECORDS-LOADED           PIC 9(09) COMP VALUE ZERO.
+006300 77  WS-BATCHES-SENT             PIC 9(09) COMP VALUE ZERO.
+006400 77  WS-CURRENT-COMMAND          PIC X(01)   VALUE SPACES.
+006500 77  WS-CURRENT-TABLE-NAME       PIC X(255)  VALUE SPACES.
+006600 77  WS-ITEMS-DROPPED            PIC 9(09) COMP VALUE ZERO.
+006650 77  WS-RECORDS-REJECTED         PIC 9(09) COMP VALUE ZERO.
+006700 77  WS-COMPACT-COUNT            PIC 9(02) COMP VALUE ZERO.
+006800 77  WS-MAX-UNPROCESSED-PASSES   PIC 9(02)   VALUE 5.
+006900 77  WS-UNPROCESSED-PASS         PIC 9(02) COMP VALUE ZERO.
+007000 77  WS-KEEP-TRYING-SWITCH       PIC X(01)   VALUE 'N'.
+007100     88 WS-KEEP-TRYING                       VALUE 'Y'.
+007200 77  WS-RETRY-AGAIN-SWITCH       PIC X(01)   VALUE 'N'.
+007300     88 WS-SHOULD-RETRY                      VALUE 'Y'.
+007400     88 WS-SHOULD-NOT-RETRY                  VALUE 'N'.
+007500 77  WS-MAX-RETRIES              PIC 9(03)   VALUE 5.
+007600 77  WS-AUDIT-JOB-NAME           PIC X(08)   VALUE 'DYNBATCH'.
+007700 77  WS-AUDIT-PHASE              PIC X(01)   VALUE SPACES.
+007800     88 WS-AUDIT-BEFORE-CALL                 VALUE 'B'.
+007900     88 WS-AUDIT-AFTER-CALL                  VALUE 'A'.
+007950     88 WS-AUDIT-CLOSE-CALL                  VALUE 'C'.
+008000
+008100 01  WS-LOG-LINE.
+008200     05 FILLER                   PIC X(15) VALUE 'DYNBATCH BATCH'.
+008300     05 WS-LOG-BATCH-NO          PIC ZZZ,ZZZ,ZZ9.
+008400     05 FILLER                   PIC X(10) VALUE ' ITEMS:  '.
+008500     05 WS-LOG-ITEM-COUNT        PIC Z9.
+008600     05 FILLER                   PIC X(10) VALUE ' RETCODE: '.
+008700     05 WS-LOG-RETURN-CODE       PIC X(02).
+008800     05 FILLER                   PIC X(70) VALUE SPACES.
+008900
+009000 PROCEDURE DIVISION.
+009100******************************************************************
+009200*  0000-MAINLINE
+009300******************************************************************
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE
+009600         THRU 1000-EXIT.
+009700     PERFORM 2000-PROCESS-INPUT
+009800         THRU 2000-EXIT
+009900         UNTIL WS-END-OF-FILE.
+010000     PERFORM 4000-TERMINATE
+010100         THRU 4000-EXIT.
+010200     GOBACK.
+010300
+010400******************************************************************
+010500*  1000-INITIALIZE - OPEN FILES, PRIME THE READ
+010600******************************************************************
+010700 1000-INITIALIZE.
+010800     OPEN INPUT  LOAD-FILE
+010900          OUTPUT BATCH-LOG-FILE.
+011000     MOVE ZERO TO BATCH-ENTRY-COUNT.
+011100     PERFORM 2900-READ-LOAD-FILE
+011200         THRU 2900-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500
+011600******************************************************************
+011700*  2000-PROCESS-INPUT - FAN INPUT RECORDS INTO BATCH ENTRIES,
+011800*                       SUBMITTING A BATCH WHENEVER IT FILLS OR
+011900*                       THE COMMAND CODE OR TABLE NAME CHANGES
+012000******************************************************************
+012100 2000-PROCESS-INPUT.
+012110     IF NOT LOAD-IS-STORE AND NOT LOAD-IS-REMOVE
+012120         DISPLAY 'DYNBATCH - INVALID LOAD COMMAND CODE, RECORD '
+012130             'REJECTED: ' LOAD-COMMAND-CODE
+012140         ADD 1 TO WS-RECORDS-REJECTED
+012150         PERFORM 2900-READ-LOAD-FILE
+012160             THRU 2900-EXIT
+012170         GO TO 2000-EXIT
+012180     END-IF.
+012200     IF BATCH-ENTRY-COUNT > ZERO
+012300         AND (LOAD-COMMAND-CODE NOT = WS-CURRENT-COMMAND
+012400         OR LOAD-TABLE-NAME NOT = WS-CURRENT-TABLE-NAME)
+012500         PERFORM 3000-SUBMIT-BATCH
+012600             THRU 3000-EXIT
+012700     END-IF.
+012800     MOVE LOAD-COMMAND-CODE TO WS-CURRENT-COMMAND.
+012900     MOVE LOAD-TABLE-NAME   TO WS-CURRENT-TABLE-NAME.
+013000     PERFORM 2100-BUILD-BATCH-ENTRY
+013100         THRU 2100-EXIT.
+013200     ADD 1 TO WS-RECORDS-LOADED.
+013300     IF BATCH-ENTRY-COUNT = 25
+013400         PERFORM 3000-SUBMIT-BATCH
+013500             THRU 3000-EXIT
+013600     END-IF.
+013700     PERFORM 2900-READ-LOAD-FILE
+013800         THRU 2900-EXIT.
+013900 2000-EXIT.
+014000     EXIT.
+014100
+014200******************************************************************
+014300*  2100-BUILD-BATCH-ENTRY - APPEND THE CURRENT LOAD RECORD TO
+014400*                           THE BATCH REQUEST AREA
+014500******************************************************************
+014600 2100-BUILD-BATCH-ENTRY.
+014700     ADD 1 TO BATCH-ENTRY-COUNT.
+014800     SET BATCH-ENTRY-IDX TO BATCH-ENTRY-COUNT.
+014900     IF LOAD-IS-STORE
+015000         SET BATCH-STORE-COMMAND TO TRUE
+015100     ELSE
+015200         SET BATCH-REMOVE-COMMAND TO TRUE
+015300     END-IF.
+015400     MOVE LOAD-TABLE-NAME   TO BATCH-TABLE-NAME.
+015500     MOVE LOAD-KEY-TYPE     TO BATCH-KEY-TYPE (BATCH-ENTRY-IDX).
+015600     MOVE LOAD-KEY-LENGTH   TO BATCH-KEY-LENGTH (BATCH-ENTRY-IDX).
+015700     MOVE LOAD-KEY-VALUE    TO BATCH-KEY-VALUE (BATCH-ENTRY-IDX).
+015800     MOVE LOAD-SORT-KEY-TYPE
+015900         TO BATCH-SORT-KEY-TYPE (BATCH-ENTRY-IDX).
+016000     MOVE LOAD-SORT-KEY-LENGTH
+016100         TO BATCH-SORT-KEY-LENGTH (BATCH-ENTRY-IDX).
+016200     MOVE LOAD-SORT-KEY-VALUE
+016300         TO BATCH-SORT-KEY-VALUE (BATCH-ENTRY-IDX).
+016400     MOVE LOAD-RECORD-TYPE
+016500         TO BATCH-RECORD-TYPE (BATCH-ENTRY-IDX).
+016600     MOVE LOAD-RECORD-LENGTH
+016700         TO BATCH-RECORD-LENGTH (BATCH-ENTRY-IDX).
+016800     MOVE LOAD-RECORD-VALUE
+016900         TO BATCH-RECORD-VALUE (BATCH-ENTRY-IDX).
+017000 2100-EXIT.
+017100     EXIT.
+017200
+017300******************************************************************
+017400*  2900-READ-LOAD-FILE - READ THE NEXT LOAD RECORD, SET THE
+017500*                        END-OF-FILE SWITCH AT EOF
+017600******************************************************************
+017700 2900-READ-LOAD-FILE.
+017800     READ LOAD-FILE
+017900         AT END
+018000             SET WS-END-OF-FILE TO TRUE
+018100             IF BATCH-ENTRY-COUNT > ZERO
+018200                 PERFORM 3000-SUBMIT-BATCH
+018300                     THRU 3000-EXIT
+018400             END-IF
+018500     END-READ.
+018600     IF NOT WS-END-OF-FILE
+018700         ADD 1 TO WS-RECORDS-READ
+018800     END-IF.
+018900 2900-EXIT.
+019000     EXIT.
+019100
+019200******************************************************************
+019300*  3000-SUBMIT-BATCH - CALL THE DYNAMODB BRIDGE WITH THE
+019400*                      ACCUMULATED BATCH, LOG THE RESULT, RETRY
+019500*                      ANY UNPROCESSED ITEMS, AND RESET THE
+019600*                      BATCH REQUEST AREA
+019700******************************************************************
+019800 3000-SUBMIT-BATCH.
+019900     MOVE ZERO TO BATCH-RETRY-COUNT.
+020000     SET WS-KEEP-TRYING TO TRUE.
+020100     PERFORM 3100-ATTEMPT-BATCH-CALL
+020200         THRU 3100-EXIT
+020300         UNTIL NOT WS-KEEP-TRYING.
+020400     ADD 1 TO WS-BATCHES-SENT.
+020500     PERFORM 3200-LOG-BATCH-RESULT
+020600         THRU 3200-EXIT.
+020700     IF batch-unprocessed-count > ZERO
+020800         PERFORM 3300-RETRY-UNPROCESSED-ITEMS
+020900             THRU 3300-EXIT
+021000     END-IF.
+021100     MOVE ZERO TO BATCH-ENTRY-COUNT.
+021200 3000-EXIT.
+021300     EXIT.
+021400
+021500******************************************************************
+021600*  3100-ATTEMPT-BATCH-CALL - CALL THE BRIDGE ONCE, AUDITING
+021700*                            BEFORE AND AFTER, AND BACK OFF AND
+021800*                            TRY AGAIN IF THE CALL COMES BACK
+021900*                            THROTTLED
+022000******************************************************************
+022100 3100-ATTEMPT-BATCH-CALL.
+022200     PERFORM 3150-BUILD-AUDIT-AREA
+022300         THRU 3150-EXIT.
+022400     SET WS-AUDIT-BEFORE-CALL TO TRUE.
+022500     CALL 'DYNAUDIT' USING WS-AUDIT-JOB-NAME
+022600                           WS-AUDIT-PHASE
+022700                           dynamoDB-request-area.
+022800     CALL 'DynamoDBBR' USING DYNAMODB-BATCH-REQUEST-AREA.
+022900     PERFORM 3150-BUILD-AUDIT-AREA
+023000         THRU 3150-EXIT.
+023100     SET WS-AUDIT-AFTER-CALL TO TRUE.
+023200     CALL 'DYNAUDIT' USING WS-AUDIT-JOB-NAME
+023300                           WS-AUDIT-PHASE
+023400                           dynamoDB-request-area.
+023500     MOVE 'N' TO WS-KEEP-TRYING-SWITCH.
+023600     IF batch-request-throttled
+023700         CALL 'DYNRETRY' USING
+023800             BATCH-RETRY-COUNT
+023900             WS-MAX-RETRIES
+024000             WS-RETRY-AGAIN-SWITCH
+024100         IF WS-SHOULD-RETRY
+024200             SET WS-KEEP-TRYING TO TRUE
+024300         END-IF
+024400     END-IF.
+024500 3100-EXIT.
+024600     EXIT.
+024700
+024800******************************************************************
+024900*  3150-BUILD-AUDIT-AREA - STAGE A SINGLE-ITEM AUDIT RECORD
+025000*                          REPRESENTING THE CURRENT BATCH, SINCE
+025100*                          DYNAUDIT IS WRITTEN AROUND ONE KEY AT
+025200*                          A TIME AND A BATCH CARRIES UP TO 25
+025300******************************************************************
+025400 3150-BUILD-AUDIT-AREA.
+025500     MOVE SPACES TO dynamoDB-request-area.
+025600     MOVE BATCH-COMMAND     TO command.
+025700     MOVE BATCH-TABLE-NAME  TO table-name.
+025900     MOVE BATCH-RETURN-CODE TO
+026000         dynamodb-return-code IN dynamoDB-response-area.
+026100 3150-EXIT.
+026200     EXIT.
+026300
+026400******************************************************************
+026500*  3200-LOG-BATCH-RESULT - WRITE THE BATCH LOG LINE AND DISPLAY
+026600*                          A FAILURE MESSAGE IF THE CALL DID NOT
+026700*                          SUCCEED
+026800******************************************************************
+026900 3200-LOG-BATCH-RESULT.
+027000     MOVE WS-BATCHES-SENT   TO WS-LOG-BATCH-NO.
+027100     MOVE BATCH-ENTRY-COUNT TO WS-LOG-ITEM-COUNT.
+027200     MOVE BATCH-RETURN-CODE TO WS-LOG-RETURN-CODE.
+027300     WRITE BATCH-LOG-RECORD FROM WS-LOG-LINE.
+027400     IF NOT BATCH-REQUEST-SUCCESSFUL
+027500         DISPLAY 'DYNBATCH - BATCH ' WS-LOG-BATCH-NO
+027600             ' FAILED, RETURN CODE ' BATCH-RETURN-CODE
+027700         DISPLAY 'DYNBATCH - ' BATCH-AWS-ERROR-MESSAGE
+027800     END-IF.
+027900 3200-EXIT.
+028000     EXIT.
+028100
+028200******************************************************************
+028300*  3300-RETRY-UNPROCESSED-ITEMS - COMPACT THE BATCH DOWN TO JUST
+028400*                                 THE UNPROCESSED ENTRIES AND
+028500*                                 RESUBMIT, UP TO A FIXED NUMBER
+028600*                                 OF PASSES, SO A PARTIALLY
+028700*                                 SUCCESSFUL BATCH DOES NOT
+028800*                                 SILENTLY LOSE ITEMS
+028900******************************************************************
+029000 3300-RETRY-UNPROCESSED-ITEMS.
+029100     MOVE ZERO TO WS-UNPROCESSED-PASS.
+029200     PERFORM 3310-RETRY-ONE-PASS
+029300         THRU 3310-EXIT
+029400         UNTIL batch-unprocessed-count = ZERO
+029500         OR WS-UNPROCESSED-PASS = WS-MAX-UNPROCESSED-PASSES.
+029600     IF batch-unprocessed-count > ZERO
+029700         PERFORM 3400-REPORT-DROPPED-ITEMS
+029800             THRU 3400-EXIT
+029900     END-IF.
+030000 3300-EXIT.
+030100     EXIT.
+030200
+030300******************************************************************
+030400*  3310-RETRY-ONE-PASS - COMPACT THE UNPROCESSED ENTRIES TO THE
+030500*                        FRONT OF THE TABLE AND RESUBMIT THEM
+030600******************************************************************
+030700 3310-RETRY-ONE-PASS.
+030800     ADD 1 TO WS-UNPROCESSED-PASS.
+030900     MOVE ZERO TO WS-COMPACT-COUNT.
+031000     PERFORM 3320-COMPACT-ONE-ENTRY
+031100         THRU 3320-EXIT
+031200         VARYING BATCH-SRC-IDX FROM 1 BY 1
+031300         UNTIL BATCH-SRC-IDX > BATCH-ENTRY-COUNT.
+031400     MOVE WS-COMPACT-COUNT TO BATCH-ENTRY-COUNT.
+031500     MOVE ZERO TO BATCH-RETRY-COUNT.
+031600     SET WS-KEEP-TRYING TO TRUE.
+031700     PERFORM 3100-ATTEMPT-BATCH-CALL
+031800         THRU 3100-EXIT
+031900         UNTIL NOT WS-KEEP-TRYING.
+032000     ADD 1 TO WS-BATCHES-SENT.
+032100     PERFORM 3200-LOG-BATCH-RESULT
+032200         THRU 3200-EXIT.
+032300 3310-EXIT.
+032400     EXIT.
+032500
+032600******************************************************************
+032700*  3320-COMPACT-ONE-ENTRY - COPY ONE UNPROCESSED ENTRY DOWN TO
+032800*                           THE NEXT FREE SLOT AT THE FRONT OF
+032900*                           THE BATCH TABLE
+033000******************************************************************
+033100 3320-COMPACT-ONE-ENTRY.
+033200     IF batch-entry-unprocessed (BATCH-SRC-IDX)
+033300         ADD 1 TO WS-COMPACT-COUNT
+033400         SET BATCH-TGT-IDX TO WS-COMPACT-COUNT
+033500         IF BATCH-TGT-IDX NOT = BATCH-SRC-IDX
+033600             MOVE batch-entry (BATCH-SRC-IDX)
+033700                 TO batch-entry (BATCH-TGT-IDX)
+033800         END-IF
+033900     END-IF.
+034000 3320-EXIT.
+034100     EXIT.
+034200
+034300******************************************************************
+034400*  3400-REPORT-DROPPED-ITEMS - DISPLAY EVERY ITEM STILL
+034500*                              UNPROCESSED AFTER THE LAST RETRY
+034600*                              PASS SO THE OPERATOR CAN RELOAD
+034700*                              THEM BY HAND
+034800******************************************************************
+034900 3400-REPORT-DROPPED-ITEMS.
+035000     ADD batch-unprocessed-count TO WS-ITEMS-DROPPED.
+035100     DISPLAY 'DYNBATCH - BATCH ' WS-LOG-BATCH-NO ' DROPPED '
+035200         batch-unprocessed-count ' UNPROCESSED ITEMS'.
+035300     PERFORM 3410-REPORT-ONE-DROPPED-ITEM
+035400         THRU 3410-EXIT
+035500         VARYING BATCH-ENTRY-IDX FROM 1 BY 1
+035600         UNTIL BATCH-ENTRY-IDX > BATCH-ENTRY-COUNT.
+035700 3400-EXIT.
+035800     EXIT.
+035900
+036000******************************************************************
+036100*  3410-REPORT-ONE-DROPPED-ITEM - DISPLAY THE KEY AND ERROR
+036200*                                 MESSAGE FOR ONE DROPPED ENTRY
+036300******************************************************************
+036400 3410-REPORT-ONE-DROPPED-ITEM.
+036500     IF batch-entry-unprocessed (BATCH-ENTRY-IDX)
+036600         DISPLAY 'DYNBATCH - DROPPED KEY '
+036700             batch-key-value (BATCH-ENTRY-IDX) (1:40)
+036800         DISPLAY 'DYNBATCH - ' batch-entry-error-message
+036900             (BATCH-ENTRY-IDX) (1:60)
+037000     END-IF.
+037100 3410-EXIT.
+037200     EXIT.
+037300
+037400******************************************************************
+037500*  4000-TERMINATE - CLOSE FILES, DISPLAY RUN TOTALS
+037600******************************************************************
+037700 4000-TERMINATE.
+037750     SET WS-AUDIT-CLOSE-CALL TO TRUE.
+037760     CALL 'DYNAUDIT' USING WS-AUDIT-JOB-NAME
+037770                           WS-AUDIT-PHASE
+037780                           dynamoDB-request-area.
+037800     CLOSE LOAD-FILE
+037900           BATCH-LOG-FILE.
+038000     DISPLAY 'DYNBATCH - RECORDS READ   : ' WS-RECORDS-READ.
+038100     DISPLAY 'DYNBATCH - RECORDS LOADED : ' WS-RECORDS-LOADED.
+038150     DISPLAY 'DYNBATCH - RECORDS REJECTD: ' WS-RECORDS-REJECTED.
+038200     DISPLAY 'DYNBATCH - BATCHES SENT   : ' WS-BATCHES-SENT.
+038300     DISPLAY 'DYNBATCH - ITEMS DROPPED  : ' WS-ITEMS-DROPPED.
+038320     IF WS-RECORDS-REJECTED > ZERO OR WS-ITEMS-DROPPED > ZERO
+038340         MOVE 8 TO RETURN-CODE
+038360     END-IF.
+038400 4000-EXIT.
+038500     EXIT.
+
