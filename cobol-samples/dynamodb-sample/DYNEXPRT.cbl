@@ -0,0 +1,176 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DYNEXPRT.
+000300 AUTHOR.        J HALVORSEN.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900* ----------------------------------------------------------------
+001000* 2026-08-09  JH  INITIAL VERSION - DRIVES REPEATED SCAN CALLS
+001100*                 THROUGH THE DYNAMODB BRIDGE TO DUMP A FULL
+001200*                 TABLE TO A SEQUENTIAL FILE FOR RECONCILIATION
+001300*                 AGAINST THE MAINFRAME MASTER (SEE DYNRECON).
+001400******************************************************************
+001500******************************************************************
+001600*  DYNEXPRT SCANS EXPTABLE (SUPPLIED IN WS-EXPORT-TABLE-NAME)
+001700*  ONE ITEM AT A TIME, FOLLOWING THE BRIDGE'S PAGINATION-TOKEN
+001800*  FROM CALL TO CALL, AND WRITES EACH ITEM RETURNED TO DYNEXPRT
+001900*  IN A KNOWN RECORD LAYOUT.  THE SCAN IS COMPLETE WHEN A
+002000*  SUCCESSFUL CALL COMES BACK WITH AN EMPTY PAGINATION-TOKEN.
+002100*  EVERY BRIDGE CALL IS BRACKETED WITH A CALL TO DYNAUDIT, AND A
+002200*  THROTTLED CALL IS RETRIED WITH DYNRETRY'S BACKOFF INSTEAD OF
+002300*  ENDING THE SCAN EARLY, SINCE A FULL-TABLE SCAN IS EXACTLY THE
+002400*  KIND OF REQUEST MOST LIKELY TO GET THROTTLED.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT EXPORT-FILE ASSIGN TO DYNEXPRT
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  EXPORT-FILE
+003700     RECORDING MODE IS F.
+003800 01  EXPORT-RECORD.
+003900     05 EXP-KEY-VALUE            PIC X(400).
+004000     05 EXP-SORT-KEY-VALUE       PIC X(400).
+004100     05 EXP-RECORD-LENGTH        PIC 9(05).
+004200     05 EXP-RECORD-VALUE         PIC X(2000).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 COPY DynamoDBRQA.
+004600
+004700 77  WS-EXPORT-TABLE-NAME        PIC X(255).
+004800 77  WS-SCAN-COMPLETE-SWITCH     PIC X(01)   VALUE 'N'.
+004900     88 WS-SCAN-COMPLETE                     VALUE 'Y'.
+004950 77  WS-SCAN-FAILED-SWITCH       PIC X(01)   VALUE 'N'.
+004960     88 WS-SCAN-FAILED                       VALUE 'Y'.
+005000 77  WS-ITEMS-EXPORTED           PIC 9(09) COMP VALUE ZERO.
+005100 77  WS-KEEP-TRYING-SWITCH       PIC X(01)   VALUE 'N'.
+005200     88 WS-KEEP-TRYING                       VALUE 'Y'.
+005300 77  WS-RETRY-AGAIN-SWITCH       PIC X(01)   VALUE 'N'.
+005400     88 WS-SHOULD-RETRY                      VALUE 'Y'.
+005500     88 WS-SHOULD-NOT-RETRY                  VALUE 'N'.
+005600 77  WS-MAX-RETRIES              PIC 9(03)   VALUE 5.
+005700 77  WS-AUDIT-JOB-NAME           PIC X(08)   VALUE 'DYNEXPRT'.
+005800 77  WS-AUDIT-PHASE              PIC X(01)   VALUE SPACES.
+005900     88 WS-AUDIT-BEFORE-CALL                 VALUE 'B'.
+006000     88 WS-AUDIT-AFTER-CALL                  VALUE 'A'.
+006050     88 WS-AUDIT-CLOSE-CALL                  VALUE 'C'.
+006100
+006200 PROCEDURE DIVISION.
+006300******************************************************************
+006400*  0000-MAINLINE
+006500******************************************************************
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE
+006800         THRU 1000-EXIT.
+006900     PERFORM 2000-SCAN-TABLE
+007000         THRU 2000-EXIT
+007100         UNTIL WS-SCAN-COMPLETE.
+007200     PERFORM 4000-TERMINATE
+007300         THRU 4000-EXIT.
+007400     GOBACK.
+007500
+007600******************************************************************
+007700*  1000-INITIALIZE - OPEN THE EXPORT FILE, ACCEPT THE TABLE NAME
+007800******************************************************************
+007900 1000-INITIALIZE.
+008000     OPEN OUTPUT EXPORT-FILE.
+008100     ACCEPT WS-EXPORT-TABLE-NAME FROM SYSIN.
+008200     MOVE SPACES TO dynamoDB-request-area.
+008300 1000-EXIT.
+008400     EXIT.
+008500
+008600******************************************************************
+008700*  2000-SCAN-TABLE - ISSUE SCAN CALLS (RETRYING UNDER BACKOFF IF
+008800*                    THROTTLED) UNTIL ONE GETS THROUGH, WRITE THE
+008900*                    ITEM IT RETURNS, AND FOLLOW THE PAGINATION
+009000*                    TOKEN
+009100******************************************************************
+009200 2000-SCAN-TABLE.
+009300     SET scan-command TO TRUE.
+009400     MOVE WS-EXPORT-TABLE-NAME TO table-name.
+009500     MOVE ZERO TO retry-count IN dynamoDB-response-area.
+009600     SET WS-KEEP-TRYING TO TRUE.
+009700     PERFORM 2050-ATTEMPT-SCAN
+009800         THRU 2050-EXIT
+009900         UNTIL NOT WS-KEEP-TRYING.
+010000     IF NOT request-successful
+010100         DISPLAY 'DYNEXPRT - SCAN FAILED, RETURN CODE '
+010200             dynamodb-return-code IN dynamoDB-response-area
+010300         DISPLAY 'DYNEXPRT - ' aws-error-message
+010350         SET WS-SCAN-FAILED TO TRUE
+010400         SET WS-SCAN-COMPLETE TO TRUE
+010500     ELSE
+010600         PERFORM 2100-WRITE-EXPORT-RECORD
+010700             THRU 2100-EXIT
+010800         IF pagination-token = SPACES
+010900             SET WS-SCAN-COMPLETE TO TRUE
+011000         END-IF
+011100     END-IF.
+011200 2000-EXIT.
+011300     EXIT.
+011400
+011500******************************************************************
+011600*  2050-ATTEMPT-SCAN - CALL THE BRIDGE ONCE, AUDITING BEFORE AND
+011700*                      AFTER, AND BACK OFF AND TRY AGAIN IF THE
+011800*                      CALL COMES BACK THROTTLED
+011900******************************************************************
+012000 2050-ATTEMPT-SCAN.
+012100     SET WS-AUDIT-BEFORE-CALL TO TRUE.
+012200     CALL 'DYNAUDIT' USING WS-AUDIT-JOB-NAME
+012300                           WS-AUDIT-PHASE
+012400                           dynamoDB-request-area.
+012500     CALL 'DynamoDBBR' USING dynamoDB-request-area.
+012600     SET WS-AUDIT-AFTER-CALL TO TRUE.
+012700     CALL 'DYNAUDIT' USING WS-AUDIT-JOB-NAME
+012800                           WS-AUDIT-PHASE
+012900                           dynamoDB-request-area.
+013000     MOVE 'N' TO WS-KEEP-TRYING-SWITCH.
+013100     IF request-throttled IN dynamoDB-response-area
+013200         CALL 'DYNRETRY' USING
+013300             retry-count IN dynamoDB-response-area
+013400             WS-MAX-RETRIES
+013500             WS-RETRY-AGAIN-SWITCH
+013600         IF WS-SHOULD-RETRY
+013700             SET WS-KEEP-TRYING TO TRUE
+013800         END-IF
+013900     END-IF.
+014000 2050-EXIT.
+014100     EXIT.
+014200
+014300******************************************************************
+014400*  2100-WRITE-EXPORT-RECORD - WRITE THE CURRENT ITEM TO THE
+014500*                             EXPORT FILE
+014600******************************************************************
+014700 2100-WRITE-EXPORT-RECORD.
+014800     MOVE key-value      TO EXP-KEY-VALUE.
+014900     MOVE sort-key-value TO EXP-SORT-KEY-VALUE.
+015000     MOVE record-length  TO EXP-RECORD-LENGTH.
+015100     MOVE record-value   TO EXP-RECORD-VALUE.
+015200     WRITE EXPORT-RECORD.
+015300     ADD 1 TO WS-ITEMS-EXPORTED.
+015400 2100-EXIT.
+015500     EXIT.
+015600
+015700******************************************************************
+015800*  4000-TERMINATE - CLOSE THE EXPORT FILE, DISPLAY RUN TOTALS
+015900******************************************************************
+016000 4000-TERMINATE.
+016050     SET WS-AUDIT-CLOSE-CALL TO TRUE.
+016060     CALL 'DYNAUDIT' USING WS-AUDIT-JOB-NAME
+016070                           WS-AUDIT-PHASE
+016080                           dynamoDB-request-area.
+016100     CLOSE EXPORT-FILE.
+016200     DISPLAY 'DYNEXPRT - ITEMS EXPORTED : ' WS-ITEMS-EXPORTED.
+016250     IF WS-SCAN-FAILED
+016260         MOVE 8 TO RETURN-CODE
+016270     END-IF.
+016300 4000-EXIT.
+016400     EXIT.
+
