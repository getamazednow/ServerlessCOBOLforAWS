@@ -0,0 +1,109 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DYNRETRY.
+000300 AUTHOR.        J HALVORSEN.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900* ----------------------------------------------------------------
+001000* 2026-08-09  JH  INITIAL VERSION - SHARED EXPONENTIAL-BACKOFF
+001100*                 DELAY CALLED BETWEEN RETRY ATTEMPTS AFTER A
+001200*                 THROTTLED DYNAMODB BRIDGE CALL, SO A BATCH JOB
+001300*                 DEGRADES GRACEFULLY INSTEAD OF ABENDING.
+001400******************************************************************
+001500******************************************************************
+001600*  DYNRETRY IS CALLED AFTER A DYNAMODB BRIDGE CALL COMES BACK
+001700*  THROTTLED (REQUEST-THROTTLED).  IT BUMPS THE CALLER'S
+001800*  RETRY-COUNT, SLEEPS FOR AN EXPONENTIALLY INCREASING DELAY
+001900*  (2 SECONDS TIMES 2 TO THE RETRY-COUNT, CAPPED AT 60 SECONDS),
+002000*  AND TELLS THE CALLER THROUGH LK-RETRY-AGAIN WHETHER IT SHOULD
+002100*  TRY THE BRIDGE CALL AGAIN OR GIVE UP.  THE CALLER SUPPLIES
+002200*  THE MAXIMUM NUMBER OF RETRIES IT IS WILLING TO MAKE.
+002300*
+002400*  CALLING CONVENTION -
+002500*      CALL 'DYNRETRY' USING LK-RETRY-COUNT
+002600*                             LK-MAX-RETRIES
+002700*                             LK-RETRY-AGAIN
+002800*
+002900*  LK-RETRY-COUNT IS THE CALLER'S OWN RETRY-COUNT FIELD, PASSED
+003000*  BY REFERENCE SO DYNRETRY CAN BUMP IT IN PLACE - retry-count
+003100*  FOR A SINGLE-ITEM REQUEST, OR BATCH-RETRY-COUNT FOR A BATCH
+003200*  REQUEST.  DYNRETRY DOES NOT CARE WHICH COPYBOOK THE CALLER
+003300*  BUILT ITS REQUEST AREA FROM.
+003350*  UNLIKE ITS SIBLING JOBS, DYNRETRY CANNOT RUN UNCHANGED ON A
+003360*  MAINFRAME: THE ACTUAL SLEEP IN 2000-SLEEP IS A RUNTIME SERVICE
+003370*  ROUTINE SUPPLIED BY THE SERVERLESS COBOL RUNTIME, NOT A
+003380*  STANDARD VERB, SO THE COMPUTER-NAME ENTRIES BELOW NAME THAT
+003390*  RUNTIME RATHER THAN IBM-370.
+003400******************************************************************
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700 SOURCE-COMPUTER.   GNUCOBOL.
+003800 OBJECT-COMPUTER.   GNUCOBOL.
+003900 DATA DIVISION.
+004000 WORKING-STORAGE SECTION.
+004100 77  WS-DELAY-SECONDS            PIC 9(5) COMP VALUE ZERO.
+004200 77  WS-BASE-DELAY-SECONDS       PIC 9(5) COMP VALUE 2.
+004300 77  WS-MAX-DELAY-SECONDS        PIC 9(5) COMP VALUE 60.
+004400 77  WS-BACKOFF-FACTOR           PIC 9(9) COMP VALUE 1.
+004500 77  WS-BACKOFF-EXPONENT         PIC 9(3) COMP VALUE ZERO.
+004600
+004700 LINKAGE SECTION.
+004800 01  LK-RETRY-COUNT              PIC 9(3).
+004900 01  LK-MAX-RETRIES              PIC 9(3).
+005000 01  LK-RETRY-AGAIN              PIC X(1).
+005100     88 LK-SHOULD-RETRY          VALUE 'Y'.
+005200     88 LK-SHOULD-NOT-RETRY      VALUE 'N'.
+005300
+005400 PROCEDURE DIVISION USING LK-RETRY-COUNT
+005500                           LK-MAX-RETRIES
+005600                           LK-RETRY-AGAIN.
+005700******************************************************************
+005800*  0000-MAINLINE
+005900******************************************************************
+006000 0000-MAINLINE.
+006100     SET LK-SHOULD-NOT-RETRY TO TRUE.
+006200     IF LK-RETRY-COUNT < LK-MAX-RETRIES
+006300         ADD 1 TO LK-RETRY-COUNT
+006400         PERFORM 1000-COMPUTE-BACKOFF-DELAY
+006500             THRU 1000-EXIT
+006600         PERFORM 2000-SLEEP
+006700             THRU 2000-EXIT
+006800         SET LK-SHOULD-RETRY TO TRUE
+006900     END-IF.
+007000     GOBACK.
+007100
+007200******************************************************************
+007300*  1000-COMPUTE-BACKOFF-DELAY - 2 ** RETRY-COUNT SECONDS, CAPPED
+007400******************************************************************
+007500 1000-COMPUTE-BACKOFF-DELAY.
+007600     MOVE 1 TO WS-BACKOFF-FACTOR.
+007700     MOVE LK-RETRY-COUNT TO WS-BACKOFF-EXPONENT.
+007800     PERFORM 1100-DOUBLE-FACTOR
+007900         THRU 1100-EXIT
+008000         WS-BACKOFF-EXPONENT TIMES.
+008100     COMPUTE WS-DELAY-SECONDS =
+008200         WS-BASE-DELAY-SECONDS * WS-BACKOFF-FACTOR.
+008300     IF WS-DELAY-SECONDS > WS-MAX-DELAY-SECONDS
+008400         MOVE WS-MAX-DELAY-SECONDS TO WS-DELAY-SECONDS
+008500     END-IF.
+008600 1000-EXIT.
+008700     EXIT.
+008800
+008900******************************************************************
+009000*  1100-DOUBLE-FACTOR - DOUBLE THE BACKOFF FACTOR ONE POWER
+009100******************************************************************
+009200 1100-DOUBLE-FACTOR.
+009300     MULTIPLY 2 BY WS-BACKOFF-FACTOR.
+009400 1100-EXIT.
+009500     EXIT.
+009600
+009700******************************************************************
+009800*  2000-SLEEP - PAUSE THE JOB FOR THE COMPUTED BACKOFF DELAY
+009900******************************************************************
+010000 2000-SLEEP.
+010100     CALL 'C$SLEEP' USING WS-DELAY-SECONDS.
+010200 2000-EXIT.
+010300     EXIT.
+
