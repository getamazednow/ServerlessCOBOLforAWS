@@ -0,0 +1,247 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DYNRECON.
+000300 AUTHOR.        J HALVORSEN.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900* ----------------------------------------------------------------
+001000* 2026-08-09  JH  INITIAL VERSION - MATCHES THE DYNEXPRT TABLE
+001100*                 DUMP AGAINST THE MAINFRAME MASTER FILE, KEY BY
+001200*                 KEY, AND REPORTS MISSING-ON-DYNAMODB, MISSING-
+001300*                 ON-MAINFRAME, AND MISMATCHED-VALUE DISCREPANCIES
+001400*                 SO WE CAN VERIFY THE TWO STAY IN SYNC.
+001500******************************************************************
+001600******************************************************************
+001700*  DYNRECON EXPECTS BOTH MASTERIN (THE MAINFRAME MASTER) AND
+001800*  DYNEXPRT (THE DYNAMODB TABLE DUMP PRODUCED BY PROGRAM
+001900*  DYNEXPRT) SORTED ASCENDING BY KEY-VALUE/SORT-KEY-VALUE.  IT
+002000*  WALKS BOTH FILES TOGETHER, A CLASSIC BALANCED-LINE MATCH -
+002100*
+002200*      MASTER KEY LOWER   - ITEM IS ON THE MAINFRAME BUT NOT IN
+002300*                           DYNAMODB  (MISSING-ON-DYNAMODB)
+002400*      EXPORT KEY LOWER   - ITEM IS IN DYNAMODB BUT NOT ON THE
+002500*                           MAINFRAME (MISSING-ON-MAINFRAME)
+002600*      KEYS EQUAL         - COMPARE THE RECORD VALUES
+002700*                           (MISMATCHED-VALUE IF THEY DIFFER)
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT MASTER-FILE ASSIGN TO MASTERIN
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT EXPORT-FILE ASSIGN TO DYNEXPRT
+003800         ORGANIZATION IS SEQUENTIAL.
+003900     SELECT DISCREPANCY-FILE ASSIGN TO DISCREP
+004000         ORGANIZATION IS SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  MASTER-FILE
+004400     RECORDING MODE IS F.
+004500 01  MASTER-RECORD.
+004600     05 MAST-KEY-VALUE           PIC X(400).
+004700     05 MAST-SORT-KEY-VALUE      PIC X(400).
+004800     05 MAST-RECORD-LENGTH       PIC 9(05).
+004900     05 MAST-RECORD-VALUE        PIC X(2000).
+005000
+005100 FD  EXPORT-FILE
+005200     RECORDING MODE IS F.
+005300 01  EXPORT-RECORD.
+005400     05 EXP-KEY-VALUE            PIC X(400).
+005500     05 EXP-SORT-KEY-VALUE       PIC X(400).
+005600     05 EXP-RECORD-LENGTH        PIC 9(05).
+005700     05 EXP-RECORD-VALUE         PIC X(2000).
+005800
+005900 FD  DISCREPANCY-FILE
+006000     RECORDING MODE IS F.
+006100 01  DISCREPANCY-RECORD          PIC X(132).
+006200
+006300 WORKING-STORAGE SECTION.
+006400 77  WS-MASTER-EOF-SWITCH        PIC X(01)   VALUE 'N'.
+006500     88 WS-MASTER-AT-EOF                     VALUE 'Y'.
+006600 77  WS-EXPORT-EOF-SWITCH        PIC X(01)   VALUE 'N'.
+006700     88 WS-EXPORT-AT-EOF                     VALUE 'Y'.
+006900 77  WS-MISSING-ON-DYNAMO-COUNT  PIC 9(09) COMP VALUE ZERO.
+007000 77  WS-MISSING-ON-MASTER-COUNT  PIC 9(09) COMP VALUE ZERO.
+007100 77  WS-MISMATCHED-COUNT         PIC 9(09) COMP VALUE ZERO.
+007200
+007300 01  WS-MASTER-COMPARE-KEY.
+007400     05 WS-MAST-CMP-KEY          PIC X(400).
+007500     05 WS-MAST-CMP-SORT-KEY     PIC X(400).
+007600 01  WS-EXPORT-COMPARE-KEY.
+007700     05 WS-EXP-CMP-KEY           PIC X(400).
+007800     05 WS-EXP-CMP-SORT-KEY      PIC X(400).
+007900
+008000 01  WS-DISCREPANCY-LINE.
+008100     05 WS-DISC-TYPE             PIC X(20).
+008200     05 FILLER                   PIC X(02) VALUE SPACES.
+008300     05 WS-DISC-KEY-VALUE        PIC X(40).
+008400     05 FILLER                   PIC X(02) VALUE SPACES.
+008500     05 WS-DISC-SORT-KEY-VALUE   PIC X(40).
+008600     05 FILLER                   PIC X(26) VALUE SPACES.
+008700
+008800 PROCEDURE DIVISION.
+008900******************************************************************
+009000*  0000-MAINLINE
+009100******************************************************************
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE
+009400         THRU 1000-EXIT.
+009500     PERFORM 2000-MATCH-FILES
+009600         THRU 2000-EXIT
+009700         UNTIL WS-MASTER-AT-EOF AND WS-EXPORT-AT-EOF.
+009800     PERFORM 4000-TERMINATE
+009900         THRU 4000-EXIT.
+010000     GOBACK.
+010100
+010200******************************************************************
+010300*  1000-INITIALIZE - OPEN FILES AND PRIME BOTH READS
+010400******************************************************************
+010500 1000-INITIALIZE.
+010600     OPEN INPUT  MASTER-FILE
+010700          INPUT  EXPORT-FILE
+010800          OUTPUT DISCREPANCY-FILE.
+010900     PERFORM 2910-READ-MASTER-FILE
+011000         THRU 2910-EXIT.
+011100     PERFORM 2920-READ-EXPORT-FILE
+011200         THRU 2920-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500
+011600******************************************************************
+011700*  2000-MATCH-FILES - COMPARE THE CURRENT MASTER AND EXPORT
+011800*                     KEYS AND ADVANCE THE LAGGING FILE(S)
+011900******************************************************************
+012000 2000-MATCH-FILES.
+012100     IF WS-MASTER-AT-EOF
+012200         PERFORM 2200-MISSING-ON-MASTER
+012300             THRU 2200-EXIT
+012400     ELSE
+012500         IF WS-EXPORT-AT-EOF
+012600             PERFORM 2100-MISSING-ON-DYNAMO
+012700                 THRU 2100-EXIT
+012800         ELSE
+012900             IF WS-MASTER-COMPARE-KEY < WS-EXPORT-COMPARE-KEY
+013000                 PERFORM 2100-MISSING-ON-DYNAMO
+013100                     THRU 2100-EXIT
+013200             ELSE
+013300                 IF WS-MASTER-COMPARE-KEY > WS-EXPORT-COMPARE-KEY
+013400                     PERFORM 2200-MISSING-ON-MASTER
+013500                         THRU 2200-EXIT
+013600                 ELSE
+013700                     PERFORM 2300-COMPARE-VALUES
+013800                         THRU 2300-EXIT
+013900                 END-IF
+014000             END-IF
+014100         END-IF
+014200     END-IF.
+014300 2000-EXIT.
+014400     EXIT.
+014500
+014600******************************************************************
+014700*  2100-MISSING-ON-DYNAMO - MASTER KEY HAS NO MATCHING EXPORT
+014800*                           ITEM; ADVANCE THE MASTER FILE
+014900******************************************************************
+015000 2100-MISSING-ON-DYNAMO.
+015100     MOVE 'MISSING-ON-DYNAMODB' TO WS-DISC-TYPE.
+015200     MOVE MAST-KEY-VALUE        TO WS-DISC-KEY-VALUE.
+015300     MOVE MAST-SORT-KEY-VALUE   TO WS-DISC-SORT-KEY-VALUE.
+015400     WRITE DISCREPANCY-RECORD FROM WS-DISCREPANCY-LINE.
+015500     ADD 1 TO WS-MISSING-ON-DYNAMO-COUNT.
+015600     PERFORM 2910-READ-MASTER-FILE
+015700         THRU 2910-EXIT.
+015800 2100-EXIT.
+015900     EXIT.
+016000
+016100******************************************************************
+016200*  2200-MISSING-ON-MASTER - EXPORT KEY HAS NO MATCHING MASTER
+016300*                           RECORD; ADVANCE THE EXPORT FILE
+016400******************************************************************
+016500 2200-MISSING-ON-MASTER.
+016600     MOVE 'MISSING-ON-MAINFRAME' TO WS-DISC-TYPE.
+016700     MOVE EXP-KEY-VALUE           TO WS-DISC-KEY-VALUE.
+016800     MOVE EXP-SORT-KEY-VALUE      TO WS-DISC-SORT-KEY-VALUE.
+016900     WRITE DISCREPANCY-RECORD FROM WS-DISCREPANCY-LINE.
+017000     ADD 1 TO WS-MISSING-ON-MASTER-COUNT.
+017100     PERFORM 2920-READ-EXPORT-FILE
+017200         THRU 2920-EXIT.
+017300 2200-EXIT.
+017400     EXIT.
+017500
+017600******************************************************************
+017700*  2300-COMPARE-VALUES - KEYS MATCH; COMPARE THE RECORD VALUES
+017800*                        AND ADVANCE BOTH FILES
+017900******************************************************************
+018000 2300-COMPARE-VALUES.
+018100     IF MAST-RECORD-VALUE NOT = EXP-RECORD-VALUE
+018200         MOVE 'MISMATCHED-VALUE'   TO WS-DISC-TYPE
+018300         MOVE MAST-KEY-VALUE       TO WS-DISC-KEY-VALUE
+018400         MOVE MAST-SORT-KEY-VALUE  TO WS-DISC-SORT-KEY-VALUE
+018500         WRITE DISCREPANCY-RECORD FROM WS-DISCREPANCY-LINE
+018600         ADD 1 TO WS-MISMATCHED-COUNT
+018700     END-IF.
+018800     PERFORM 2910-READ-MASTER-FILE
+018900         THRU 2910-EXIT.
+019000     PERFORM 2920-READ-EXPORT-FILE
+019100         THRU 2920-EXIT.
+019200 2300-EXIT.
+019300     EXIT.
+019400
+019500******************************************************************
+019600*  2910-READ-MASTER-FILE - READ THE NEXT MASTER RECORD, BUILD
+019700*                          ITS COMPARE KEY, OR HIT END OF FILE
+019800******************************************************************
+019900 2910-READ-MASTER-FILE.
+020000     IF WS-MASTER-AT-EOF
+020100         GO TO 2910-EXIT
+020200     END-IF.
+020300     READ MASTER-FILE
+020400         AT END
+020500             SET WS-MASTER-AT-EOF TO TRUE
+020600             MOVE HIGH-VALUES TO WS-MASTER-COMPARE-KEY
+020700             GO TO 2910-EXIT
+020800     END-READ.
+020900     MOVE MAST-KEY-VALUE      TO WS-MAST-CMP-KEY.
+021000     MOVE MAST-SORT-KEY-VALUE TO WS-MAST-CMP-SORT-KEY.
+021100 2910-EXIT.
+021200     EXIT.
+021300
+021400******************************************************************
+021500*  2920-READ-EXPORT-FILE - READ THE NEXT EXPORT RECORD, BUILD
+021600*                          ITS COMPARE KEY, OR HIT END OF FILE
+021700******************************************************************
+021800 2920-READ-EXPORT-FILE.
+021900     IF WS-EXPORT-AT-EOF
+022000         GO TO 2920-EXIT
+022100     END-IF.
+022200     READ EXPORT-FILE
+022300         AT END
+022400             SET WS-EXPORT-AT-EOF TO TRUE
+022500             MOVE HIGH-VALUES TO WS-EXPORT-COMPARE-KEY
+022600             GO TO 2920-EXIT
+022700     END-READ.
+022800     MOVE EXP-KEY-VALUE      TO WS-EXP-CMP-KEY.
+022900     MOVE EXP-SORT-KEY-VALUE TO WS-EXP-CMP-SORT-KEY.
+023000 2920-EXIT.
+023100     EXIT.
+023200
+023300******************************************************************
+023400*  4000-TERMINATE - CLOSE FILES, DISPLAY RUN TOTALS
+023500******************************************************************
+023600 4000-TERMINATE.
+023700     CLOSE MASTER-FILE
+023800           EXPORT-FILE
+023900           DISCREPANCY-FILE.
+024000     DISPLAY 'DYNRECON - MISSING ON DYNAMODB  : '
+024100         WS-MISSING-ON-DYNAMO-COUNT.
+024200     DISPLAY 'DYNRECON - MISSING ON MAINFRAME : '
+024300         WS-MISSING-ON-MASTER-COUNT.
+024400     DISPLAY 'DYNRECON - MISMATCHED VALUES    : '
+024500         WS-MISMATCHED-COUNT.
+024600 4000-EXIT.
+024700     EXIT.
+
