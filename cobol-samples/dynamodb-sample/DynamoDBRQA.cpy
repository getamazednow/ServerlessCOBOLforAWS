@@ -4,6 +4,8 @@
              88 update-command value 'UPDATE'.
              88 read-command value 'READ'.
              88 remove-command value 'REMOVE'.
+             88 query-command value 'QUERY'.
+             88 scan-command value 'SCAN'.
            05 aws-region PIC X(24).
            05 table-name PIC X(255).
            05 key-type PIC X(2).
@@ -14,6 +16,18 @@
              88 string-set-key-type value 'SS'.
              88 binary-set-key-type value 'BS'.
              88 number-set-key-type value 'NS'.
+           05 key-length PIC 9(5).
+           05 key-value PIC X(400).
+           05 sort-key-type PIC X(2).
+             88 binary-sort-key-type value 'B'.
+             88 string-sort-key-type value 'S'.
+             88 number-sort-key-type value 'N'.
+             88 boolean-sort-key-type value 'BO'.
+             88 string-set-sort-key-type value 'SS'.
+             88 binary-set-sort-key-type value 'BS'.
+             88 number-set-sort-key-type value 'NS'.
+           05 sort-key-length PIC 9(5).
+           05 sort-key-value PIC X(400).
            05 record-type PIC X(2).
              88 binary-record-type value 'B'.
              88 string-record-type value 'S'.
@@ -21,4 +35,28 @@
              88 boolean-record-type value 'BO'.
              88 string-set-record-type value 'SS'.
              88 binary-set-record-type value 'BS'.
-             88 number-set-record-type value 'NS'.
\ No newline at end of file
+             88 number-set-record-type value 'NS'.
+           05 record-length PIC 9(5).
+           05 record-value PIC X(2000).
+           05 condition-expression PIC X(500).
+           05 expected-version PIC X(50).
+           05 ttl-attribute-name PIC X(30).
+           05 ttl-value PIC 9(11).
+           05 key-condition-expression PIC X(500).
+      * PAGINATION-TOKEN ADVANCES ONE ITEM AT A TIME, NOT ONE PAGE AT A
+      * TIME - DYNAMODB-REQUEST-AREA HAS NO ITEM ARRAY, SO A QUERY OR
+      * SCAN CALLER GETS BACK A SINGLE ITEM PER CALL AND MUST CALL THE
+      * BRIDGE AGAIN WITH THE RETURNED PAGINATION-TOKEN TO GET THE NEXT
+      * ONE.  CALLERS SHOULD NOT ASSUME A CALL FETCHES A FULL DYNAMODB
+      * PAGE OF ITEMS.
+           05 pagination-token PIC X(1024).
+           05 dynamoDB-response-area.
+             10 dynamodb-return-code PIC X(2).
+               88 request-successful value '00'.
+               88 request-throttled value 'TH'.
+               88 request-failed value '99'.
+             10 http-status PIC 9(3).
+             10 aws-request-id PIC X(40).
+             10 aws-error-message PIC X(200).
+             10 retry-count PIC 9(3).
+             10 consumed-capacity-units PIC 9(5)V9(2).
