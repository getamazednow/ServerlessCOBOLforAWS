@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DYNTTLRP.
+000300 AUTHOR.        J HALVORSEN.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900* ----------------------------------------------------------------
+001000* 2026-08-09  JH  INITIAL VERSION - READS A CANDIDATE KEY FILE,
+001100*                 LOOKS EACH ITEM UP THROUGH THE DYNAMODB BRIDGE,
+001200*                 AND REPORTS ITEMS WHOSE TTL HAS ALREADY PASSED
+001300*                 BUT ARE STILL PRESENT, SO WE CAN TELL WHETHER
+001400*                 DYNAMODB'S OWN EXPIRY SWEEP IS KEEPING UP.
+001500* 2026-08-09  JH  REWORKED TO DRIVE ITS OWN SCAN OF THE TABLE
+001600*                 INSTEAD OF REQUIRING A PRE-BUILT CANDIDATE KEY
+001700*                 FILE, NOW THAT THE BRIDGE SUPPORTS SCAN.  ALSO
+001800*                 AUDITS EVERY BRIDGE CALL AND BACKS OFF UNDER
+001900*                 DYNRETRY IF THE SCAN IS THROTTLED.
+002000******************************************************************
+002100******************************************************************
+002200*  DYNTTLRP SCANS THE TABLE NAMED ON SYSIN ONE ITEM AT A TIME,
+002300*  FOLLOWING THE BRIDGE'S PAGINATION-TOKEN FROM CALL TO CALL, AND
+002400*  COMPARES EACH ITEM'S TTL VALUE (UNIX EPOCH SECONDS, IN THE TTL
+002500*  ATTRIBUTE ALSO NAMED ON SYSIN) TO THE CURRENT TIME.  ANY ITEM
+002600*  WHOSE TTL HAS ALREADY PASSED BUT IS STILL RETURNED BY THE SCAN
+002700*  - I.E. DYNAMODB HAS NOT YET REAPED IT - IS WRITTEN TO TTLRPT
+002800*  FOR REVIEW.  THE SCAN IS COMPLETE WHEN A SUCCESSFUL CALL COMES
+002900*  BACK WITH AN EMPTY PAGINATION-TOKEN.
+003000******************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.   IBM-370.
+003400 OBJECT-COMPUTER.   IBM-370.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT REPORT-FILE ASSIGN TO TTLRPT
+003800         ORGANIZATION IS SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  REPORT-FILE
+004200     RECORDING MODE IS F.
+004300 01  REPORT-RECORD               PIC X(132).
+004400
+004500 WORKING-STORAGE SECTION.
+004600 COPY DynamoDBRQA.
+004700
+004800 77  WS-SCAN-TABLE-NAME          PIC X(255).
+004900 77  WS-TTL-ATTRIBUTE-NAME       PIC X(30).
+005000 77  WS-SCAN-COMPLETE-SWITCH     PIC X(01)   VALUE 'N'.
+005100     88 WS-SCAN-COMPLETE                     VALUE 'Y'.
+005150 77  WS-SCAN-FAILED-SWITCH       PIC X(01)   VALUE 'N'.
+005160     88 WS-SCAN-FAILED                       VALUE 'Y'.
+005200 77  WS-ITEMS-CHECKED            PIC 9(09) COMP VALUE ZERO.
+005300 77  WS-ITEMS-UNREAPED           PIC 9(09) COMP VALUE ZERO.
+005400 77  WS-KEEP-TRYING-SWITCH       PIC X(01)   VALUE 'N'.
+005500     88 WS-KEEP-TRYING                       VALUE 'Y'.
+005600 77  WS-RETRY-AGAIN-SWITCH       PIC X(01)   VALUE 'N'.
+005700     88 WS-SHOULD-RETRY                      VALUE 'Y'.
+005800     88 WS-SHOULD-NOT-RETRY                  VALUE 'N'.
+005900 77  WS-MAX-RETRIES              PIC 9(03)   VALUE 5.
+006000 77  WS-AUDIT-JOB-NAME           PIC X(08)   VALUE 'DYNTTLRP'.
+006100 77  WS-AUDIT-PHASE              PIC X(01)   VALUE SPACES.
+006200     88 WS-AUDIT-BEFORE-CALL                 VALUE 'B'.
+006300     88 WS-AUDIT-AFTER-CALL                  VALUE 'A'.
+006350     88 WS-AUDIT-CLOSE-CALL                  VALUE 'C'.
+006400
+006500 01  WS-CURRENT-DATE-TIME.
+006600     05 WS-CURRENT-YYYYMMDD      PIC 9(8).
+006700     05 WS-CURRENT-HHMMSSTT      PIC 9(8).
+006800     05 WS-CURRENT-HHMMSSTT-R REDEFINES
+006900        WS-CURRENT-HHMMSSTT.
+007000        10 WS-CURRENT-HH         PIC 9(2).
+007100        10 WS-CURRENT-MM         PIC 9(2).
+007200        10 WS-CURRENT-SS         PIC 9(2).
+007300        10 WS-CURRENT-TT         PIC 9(2).
+007400 01  WS-CURRENT-EPOCH-SECONDS    PIC 9(11) COMP.
+007500 01  WS-EPOCH-BASE-DAYS          PIC S9(9) COMP.
+007600 01  WS-TODAY-DAYS               PIC S9(9) COMP.
+007700 01  WS-SECONDS-OF-DAY           PIC 9(5) COMP.
+007800
+007900 01  WS-REPORT-LINE.
+008000     05 FILLER                   PIC X(14) VALUE 'TTL NOT REAPED'.
+008100     05 FILLER                   PIC X(02) VALUE SPACES.
+008200     05 WS-RPT-TABLE-NAME        PIC X(20).
+008300     05 FILLER                   PIC X(02) VALUE SPACES.
+008400     05 WS-RPT-KEY-VALUE         PIC X(35).
+008450     05 FILLER                   PIC X(02) VALUE SPACES.
+008460     05 WS-RPT-SORT-KEY-VALUE    PIC X(35).
+008500     05 FILLER                   PIC X(02) VALUE SPACES.
+008600     05 WS-RPT-TTL-VALUE         PIC Z(10)9.
+008700     05 FILLER                   PIC X(09) VALUE SPACES.
+008800
+008900 PROCEDURE DIVISION.
+009000******************************************************************
+009100*  0000-MAINLINE
+009200******************************************************************
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE
+009500         THRU 1000-EXIT.
+009600     PERFORM 2000-SCAN-TABLE
+009700         THRU 2000-EXIT
+009800         UNTIL WS-SCAN-COMPLETE.
+009900     PERFORM 4000-TERMINATE
+010000         THRU 4000-EXIT.
+010100     GOBACK.
+010200
+010300******************************************************************
+010400*  1000-INITIALIZE - OPEN FILES, ACCEPT THE TABLE AND TTL
+010500*                    ATTRIBUTE NAMES, COMPUTE THE CURRENT EPOCH
+010600******************************************************************
+010700 1000-INITIALIZE.
+010800     OPEN OUTPUT REPORT-FILE.
+010900     ACCEPT WS-SCAN-TABLE-NAME    FROM SYSIN.
+011000     ACCEPT WS-TTL-ATTRIBUTE-NAME FROM SYSIN.
+011100     ACCEPT WS-CURRENT-YYYYMMDD FROM DATE YYYYMMDD.
+011200     ACCEPT WS-CURRENT-HHMMSSTT FROM TIME.
+011300     PERFORM 1100-COMPUTE-CURRENT-EPOCH
+011400         THRU 1100-EXIT.
+011500     MOVE SPACES TO dynamoDB-request-area.
+011600 1000-EXIT.
+011700     EXIT.
+011800
+011900******************************************************************
+012000*  1100-COMPUTE-CURRENT-EPOCH - DERIVE UNIX EPOCH SECONDS FROM
+012100*                               TODAY'S DATE AND TIME OF DAY
+012200******************************************************************
+012300 1100-COMPUTE-CURRENT-EPOCH.
+012400     COMPUTE WS-EPOCH-BASE-DAYS =
+012500         FUNCTION INTEGER-OF-DATE (19700101).
+012600     COMPUTE WS-TODAY-DAYS =
+012700         FUNCTION INTEGER-OF-DATE (WS-CURRENT-YYYYMMDD).
+012800     COMPUTE WS-SECONDS-OF-DAY =
+012900         (WS-CURRENT-HH * 3600)
+013000       + (WS-CURRENT-MM * 60)
+013100       +  WS-CURRENT-SS.
+013200     COMPUTE WS-CURRENT-EPOCH-SECONDS =
+013300         (WS-TODAY-DAYS - WS-EPOCH-BASE-DAYS) * 86400
+013400         + WS-SECONDS-OF-DAY.
+013500 1100-EXIT.
+013600     EXIT.
+013700
+013800******************************************************************
+013900*  2000-SCAN-TABLE - ISSUE SCAN CALLS (RETRYING UNDER BACKOFF IF
+014000*                    THROTTLED) UNTIL ONE GETS THROUGH, CHECK THE
+014100*                    ITEM'S TTL, AND FOLLOW THE PAGINATION TOKEN
+014200******************************************************************
+014300 2000-SCAN-TABLE.
+014400     SET scan-command TO TRUE.
+014500     MOVE WS-SCAN-TABLE-NAME    TO table-name.
+014600     MOVE WS-TTL-ATTRIBUTE-NAME TO ttl-attribute-name.
+014700     MOVE ZERO TO retry-count IN dynamoDB-response-area.
+014800     SET WS-KEEP-TRYING TO TRUE.
+014900     PERFORM 2050-ATTEMPT-SCAN
+015000         THRU 2050-EXIT
+015100         UNTIL NOT WS-KEEP-TRYING.
+015200     IF NOT request-successful
+015300         DISPLAY 'DYNTTLRP - SCAN FAILED, RETURN CODE '
+015400             dynamodb-return-code IN dynamoDB-response-area
+015500         DISPLAY 'DYNTTLRP - ' aws-error-message
+015550         SET WS-SCAN-FAILED TO TRUE
+015600         SET WS-SCAN-COMPLETE TO TRUE
+015700     ELSE
+015800         ADD 1 TO WS-ITEMS-CHECKED
+015900         IF ttl-value > ZERO
+016000             AND ttl-value < WS-CURRENT-EPOCH-SECONDS
+016100             PERFORM 2100-WRITE-REPORT-LINE
+016200                 THRU 2100-EXIT
+016300         END-IF
+016400         IF pagination-token = SPACES
+016500             SET WS-SCAN-COMPLETE TO TRUE
+016600         END-IF
+016700     END-IF.
+016800 2000-EXIT.
+016900     EXIT.
+017000
+017100******************************************************************
+017200*  2050-ATTEMPT-SCAN - CALL THE BRIDGE ONCE, AUDITING BEFORE AND
+017300*                      AFTER, AND BACK OFF AND TRY AGAIN IF THE
+017400*                      CALL COMES BACK THROTTLED
+017500******************************************************************
+017600 2050-ATTEMPT-SCAN.
+017700     SET WS-AUDIT-BEFORE-CALL TO TRUE.
+017800     CALL 'DYNAUDIT' USING WS-AUDIT-JOB-NAME
+017900                           WS-AUDIT-PHASE
+018000                           dynamoDB-request-area.
+018100     CALL 'DynamoDBBR' USING dynamoDB-request-area.
+018200     SET WS-AUDIT-AFTER-CALL TO TRUE.
+018300     CALL 'DYNAUDIT' USING WS-AUDIT-JOB-NAME
+018400                           WS-AUDIT-PHASE
+018500                           dynamoDB-request-area.
+018600     MOVE 'N' TO WS-KEEP-TRYING-SWITCH.
+018700     IF request-throttled IN dynamoDB-response-area
+018800         CALL 'DYNRETRY' USING
+018900             retry-count IN dynamoDB-response-area
+019000             WS-MAX-RETRIES
+019100             WS-RETRY-AGAIN-SWITCH
+019200         IF WS-SHOULD-RETRY
+019300             SET WS-KEEP-TRYING TO TRUE
+019400         END-IF
+019500     END-IF.
+019600 2050-EXIT.
+019700     EXIT.
+019800
+019900******************************************************************
+020000*  2100-WRITE-REPORT-LINE - FORMAT AND WRITE ONE UNREAPED-ITEM
+020100*                           REPORT LINE
+020200******************************************************************
+020300 2100-WRITE-REPORT-LINE.
+020400     ADD 1 TO WS-ITEMS-UNREAPED.
+020500     MOVE table-name      TO WS-RPT-TABLE-NAME.
+020550     MOVE key-value       TO WS-RPT-KEY-VALUE.
+020570     MOVE sort-key-value  TO WS-RPT-SORT-KEY-VALUE.
+020700     MOVE ttl-value       TO WS-RPT-TTL-VALUE.
+020800     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+020900 2100-EXIT.
+021000     EXIT.
+021100
+021200******************************************************************
+021300*  4000-TERMINATE - CLOSE FILES, DISPLAY RUN TOTALS
+021400******************************************************************
+021500 4000-TERMINATE.
+021550     SET WS-AUDIT-CLOSE-CALL TO TRUE.
+021560     CALL 'DYNAUDIT' USING WS-AUDIT-JOB-NAME
+021570                           WS-AUDIT-PHASE
+021580                           dynamoDB-request-area.
+021600     CLOSE REPORT-FILE.
+021700     DISPLAY 'DYNTTLRP - ITEMS CHECKED  : ' WS-ITEMS-CHECKED.
+021800     DISPLAY 'DYNTTLRP - ITEMS UNREAPED : ' WS-ITEMS-UNREAPED.
+021850     IF WS-SCAN-FAILED
+021860         MOVE 8 TO RETURN-CODE
+021870     END-IF.
+021900 4000-EXIT.
+022000     EXIT.
