@@ -0,0 +1,164 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DYNAUDIT.
+000300 AUTHOR.        J HALVORSEN.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900* ----------------------------------------------------------------
+001000* 2026-08-09  JH  INITIAL VERSION - SHARED AUDIT LOGGER CALLED BY
+001100*                 EVERY JOB BEFORE AND AFTER IT DRIVES THE
+001200*                 DYNAMODB BRIDGE, SO REQUEST/RESPONSE PAIRS CAN
+001300*                 BE RECONCILED AFTER THE FACT.
+001350* 2026-08-09  JH  AUDIT-FILE IS NOW OPENED ONCE AND LEFT OPEN FOR
+001360*                 THE LIFE OF THE CALLING JOB INSTEAD OF BEING
+001370*                 REOPENED ON EVERY CALL - A FULL-TABLE SCAN OR
+001380*                 LOAD DRIVES THIS ROUTINE ONCE PER ITEM, AND
+001390*                 REOPENING THE AUDIT DATASET THAT OFTEN WAS NOT
+001400*                 FINISHING INSIDE THE BATCH WINDOW.  THE CALLER
+001410*                 MUST NOW CALL DYNAUDIT ONE LAST TIME WITH
+001420*                 AUDIT-PHASE-CLOSE TO CLOSE THE FILE AT
+001430*                 TERMINATION.
+001440******************************************************************
+001500******************************************************************
+001600*  DYNAUDIT IS CALLED ONCE BEFORE AND ONCE AFTER EVERY DYNAMODB
+001700*  BRIDGE CALL.  IT WRITES ONE AUDIT RECORD CARRYING THE CALLING
+001800*  JOB NAME, A TIMESTAMP, THE PHASE (BEFORE/AFTER), AND THE
+001900*  COMMAND, TABLE NAME, KEY, AND RETURN CODE FROM THE CALLER'S
+002000*  DYNAMODB-REQUEST-AREA.  THE AUDIT FILE IS OPENED ON THE FIRST
+002100*  CALL AND LEFT OPEN SO REPEATED CALLS DO NOT PAY FOR AN OPEN
+002150*  AND CLOSE EVERY TIME.  THE CALLING JOB MUST CALL DYNAUDIT ONE
+002160*  FINAL TIME WITH AUDIT-PHASE SET TO AUDIT-PHASE-CLOSE ('C') AT
+002170*  TERMINATION SO THE FILE IS CLOSED AND EVERY RECORD IS MADE
+002180*  DURABLE.
+002200*
+002400*  CALLING CONVENTION -
+002500*      CALL 'DYNAUDIT' USING AUDIT-JOB-NAME
+002600*                             AUDIT-PHASE
+002700*                             DYNAMODB-REQUEST-AREA
+002750*
+002760*  AUDIT-PHASE OF AUDIT-PHASE-CLOSE IGNORES AUDIT-JOB-NAME AND
+002770*  DYNAMODB-REQUEST-AREA AND ONLY CLOSES THE AUDIT FILE; ANY
+002780*  FILLED-IN VALUES (OR SPACES) MAY BE PASSED FOR THOSE TWO
+002790*  PARAMETERS ON THE CLOSING CALL.
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+003600         ORGANIZATION IS SEQUENTIAL
+003650         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  AUDIT-FILE
+004000     RECORDING MODE IS F.
+004100 01  AUDIT-FILE-RECORD           PIC X(1088).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 COPY DynamoDBAudit.
+004500
+004600 01  WS-CURRENT-DATE.
+004700     05 WS-CURRENT-YYYYMMDD      PIC 9(8).
+004800 01  WS-CURRENT-TIME.
+004900     05 WS-CURRENT-HHMMSSTT      PIC 9(8).
+004950
+004960 77  WS-AUDIT-FILE-STATUS        PIC X(02).
+004970     88 WS-AUDIT-FILE-OK                     VALUE '00'.
+004980 77  WS-AUDIT-FILE-OPEN-SWITCH   PIC X(01)   VALUE 'N'.
+004990     88 WS-AUDIT-FILE-IS-OPEN                VALUE 'Y'.
+005000
+005100 LINKAGE SECTION.
+005200 01  LK-JOB-NAME                 PIC X(8).
+005300 01  LK-PHASE                    PIC X(1).
+005320     88 LK-PHASE-CLOSE                       VALUE 'C'.
+005400 COPY DynamoDBRQA.
+005500
+005600 PROCEDURE DIVISION USING LK-JOB-NAME
+005700                           LK-PHASE
+005800                           DYNAMODB-REQUEST-AREA.
+005900******************************************************************
+006000*  0000-MAINLINE
+006100******************************************************************
+006200 0000-MAINLINE.
+006210     IF LK-PHASE-CLOSE
+006220         PERFORM 3000-CLOSE-AUDIT-FILE
+006230             THRU 3000-EXIT
+006240         GO TO 0000-EXIT
+006250     END-IF.
+006300     PERFORM 1000-BUILD-AUDIT-RECORD
+006400         THRU 1000-EXIT.
+006500     PERFORM 2000-WRITE-AUDIT-RECORD
+006600         THRU 2000-EXIT.
+006650 0000-EXIT.
+006700     GOBACK.
+006800
+006900******************************************************************
+007000*  1000-BUILD-AUDIT-RECORD - ASSEMBLE THE AUDIT RECORD FROM THE
+007100*                            CALLER'S REQUEST/RESPONSE AREA
+007200******************************************************************
+007300 1000-BUILD-AUDIT-RECORD.
+007400     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+007500     ACCEPT WS-CURRENT-TIME FROM TIME.
+007600     MOVE LK-JOB-NAME            TO AUDIT-JOB-NAME.
+007700     MOVE WS-CURRENT-YYYYMMDD    TO AUDIT-DATE.
+007800     MOVE WS-CURRENT-HHMMSSTT    TO AUDIT-TIME.
+007900     MOVE LK-PHASE               TO AUDIT-PHASE.
+008000     MOVE COMMAND                TO AUDIT-COMMAND.
+008100     MOVE TABLE-NAME             TO AUDIT-TABLE-NAME.
+008200     MOVE KEY-VALUE              TO AUDIT-KEY-VALUE.
+008300     MOVE SORT-KEY-VALUE         TO AUDIT-SORT-KEY-VALUE.
+008400     MOVE dynamodb-return-code IN dynamoDB-response-area
+008450         TO AUDIT-RETURN-CODE.
+008500 1000-EXIT.
+008600     EXIT.
+008700
+008800******************************************************************
+008900*  2000-WRITE-AUDIT-RECORD - APPEND THE AUDIT RECORD TO THE
+009000*                            AUDIT FILE, CHECKING FILE STATUS
+009050*                            AFTER EVERY VERB SINCE THIS ROUTINE
+009060*                            IS THE ENTIRE AUDIT TRAIL AND MUST
+009070*                            NOT FAIL SILENTLY
+009100******************************************************************
+009200 2000-WRITE-AUDIT-RECORD.
+009210     IF NOT WS-AUDIT-FILE-IS-OPEN
+009220         OPEN EXTEND AUDIT-FILE
+009230         IF NOT WS-AUDIT-FILE-OK
+009240             DISPLAY 'DYNAUDIT - OPEN FAILED, FILE STATUS '
+009250                 WS-AUDIT-FILE-STATUS
+009260             MOVE 12 TO RETURN-CODE
+009270             GO TO 2000-EXIT
+009280         END-IF
+009290         SET WS-AUDIT-FILE-IS-OPEN TO TRUE
+009300     END-IF.
+009400     WRITE AUDIT-FILE-RECORD FROM DYNAMODB-AUDIT-RECORD.
+009410     IF NOT WS-AUDIT-FILE-OK
+009420         DISPLAY 'DYNAUDIT - WRITE FAILED, FILE STATUS '
+009430             WS-AUDIT-FILE-STATUS
+009440         MOVE 16 TO RETURN-CODE
+009450     END-IF.
+009600 2000-EXIT.
+009700     EXIT.
+009750
+009800******************************************************************
+009850*  3000-CLOSE-AUDIT-FILE - CLOSE THE AUDIT FILE AT THE CALLING
+009870*                          JOB'S TERMINATION, CALLED ONCE WITH
+009880*                          AUDIT-PHASE-CLOSE AFTER THE LAST
+009890*                          BEFORE/AFTER AUDIT CALL
+009900******************************************************************
+009950 3000-CLOSE-AUDIT-FILE.
+009960     IF WS-AUDIT-FILE-IS-OPEN
+009970         CLOSE AUDIT-FILE
+009980         IF NOT WS-AUDIT-FILE-OK
+009990             DISPLAY 'DYNAUDIT - CLOSE FAILED, FILE STATUS '
+010000                 WS-AUDIT-FILE-STATUS
+010010             MOVE 16 TO RETURN-CODE
+010020         END-IF
+010030         MOVE 'N' TO WS-AUDIT-FILE-OPEN-SWITCH
+010040     END-IF.
+010050 3000-EXIT.
+010060     EXIT.
+
